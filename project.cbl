@@ -1,101 +1,752 @@
-      ******************************************************************
-      * Author:FABIO
-      *> * Date:07-10-2025
-      * Purpose:estudos
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. projeto.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       01 WS-VARIAVEIS.
-          03 WS-NOME            PIC X(30) VALUE SPACE.
-          03 WS-MATERIA         PIC X(30) VALUE SPACE.
-          03 WS-STATUS          PIC X(10) VALUE SPACE.
-          03 WS-NOTA-1          PIC 9(2) VALUE ZERO.
-          03 FILLER             PIC X(1).
-          03 WS-NOTA-2          PIC 9(2) VALUE ZERO.
-          03 FILLER             PIC X(1).
-          03 WS-NOTA-3          PIC 9(2) VALUE ZERO.
-          03 FILLER             PIC X(1).
-          03 WS-NOTA-4          PIC 9(2) VALUE ZERO.
-          03 FILLER             PIC X(1).
-          03 WS-MEDIA           PIC 9(2) VALUE ZERO.
-
-       77 WS-CONTINUAR          PIC X(1) VALUE ZERO.
-
-
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-        LOOPZERA.
-        PERFORM FORM THRU FORM-END.
-        PERFORM CALCULAR-MEDIA THRU CALCULAR-MEDIA-END.
-        PERFORM VERIFICAR-NOTA THRU VERIFICAR-NOTA-END.
-        PERFORM EXIBIR-DADOS THRU EXIBIR-DADOS-FIM.
-        PERFORM VERIFICAR-LOOP THRU VERIFICAR-LOOP-END.
-        LOOPZERA-END.
-
-        PERFORM LOOPZERA THRU LOOPZERA-END UNTIL WS-CONTINUAR = 'N'.
-
-        STOP RUN.
-
-
-       FORM.
-       DISPLAY 'DIGITE O NOME DO ALUNO: '
-       ACCEPT WS-NOME
-
-       DISPLAY 'NOME DA MATERIA: '
-       ACCEPT WS-MATERIA
-
-       DISPLAY 'PRIMEIRA NOTA: '
-       ACCEPT WS-NOTA-1
-
-       DISPLAY 'SEGUNDA NOTA: '
-       ACCEPT WS-NOTA-2
-
-       DISPLAY 'TERCEIRA NOTA: '
-       ACCEPT WS-NOTA-3
-
-       DISPLAY 'QUARTA NOTA: '
-       ACCEPT WS-NOTA-4.
-       FORM-END.
-
-       CALCULAR-MEDIA.
-       COMPUTE WS-MEDIA = (WS-NOTA-1 + WS-NOTA-2 +
-       WS-NOTA-3 + WS-NOTA-4) / 4.
-       CALCULAR-MEDIA-END.
-
-
-       VERIFICAR-NOTA.
-       IF WS-MEDIA >= 7 THEN
-           MOVE 'APROVADO' TO WS-STATUS
-       ELSE
-           MOVE 'REPROVADO' TO WS-STATUS
-       END-IF.
-
-        VERIFICAR-NOTA-END.
-
-        VERIFICAR-LOOP.
-            DISPLAY 'QUER CONTINUAR: (S-N)'
-            ACCEPT WS-CONTINUAR.
-
-            IF WS-CONTINUAR = 'N' THEN
-                STOP RUN
-            END-IF.
-        VERIFICAR-LOOP-END.
-
-        EXIBIR-DADOS.
-         DISPLAY '*** RESULTADO DO PROCESSAMENTO ***'
-'
-         DISPLAY 'NOME DO ALUNO: ' WS-NOME.
-         DISPLAY 'MATERIA: ' WS-MATERIA.
-         DISPLAY 'MEDIA: ' WS-MEDIA.
-         DISPLAY 'STATUS: ' WS-STATUS.
-         DISPLAY '*******************************************'.
-        EXIBIR-DADOS-FIM.
-
-       END PROGRAM projeto.
+      ******************************************************************
+      * Author:FABIO
+      *> * Date:07-10-2025
+      * Purpose:estudos
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. projeto.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNOS-FILE ASSIGN TO "ALUNOS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ALU-CHAVE
+               FILE STATUS IS WS-ALUNOS-STATUS.
+
+           SELECT OPTIONAL ROSTER-FILE ASSIGN TO "ROSTER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ROSTER-STATUS.
+
+           SELECT PRINT-FILE ASSIGN TO "BOLETIM.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-PRINT-STATUS.
+
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUNOS-FILE.
+       01  ALU-REGISTRO.
+           03 ALU-CHAVE.
+              05 ALU-TURMA       PIC X(10).
+              05 ALU-NOME        PIC X(30).
+              05 ALU-MATERIA     PIC X(30).
+           03 ALU-BIMESTRE-DADOS OCCURS 4 TIMES
+                                 INDEXED BY ALU-BIM-IDX.
+              05 ALU-NOTA-1         PIC 9(2).
+              05 ALU-NOTA-2         PIC 9(2).
+              05 ALU-NOTA-3         PIC 9(2).
+              05 ALU-NOTA-4         PIC 9(2).
+              05 ALU-MEDIA          PIC 9(2).
+              05 ALU-STATUS         PIC X(20).
+              05 ALU-FREQUENCIA     PIC 9(3).
+           03 ALU-MEDIA-FINAL    PIC 9(2)V99.
+           03 ALU-STATUS-FINAL   PIC X(20).
+
+       FD  ROSTER-FILE.
+       01  ROSTER-REGISTRO.
+           03 ROSTER-TURMA       PIC X(10).
+           03 ROSTER-NOME        PIC X(30).
+           03 ROSTER-MATERIA     PIC X(30).
+           03 ROSTER-BIMESTRE    PIC 9(1).
+           03 ROSTER-NOTA-1      PIC 9(2).
+           03 ROSTER-NOTA-2      PIC 9(2).
+           03 ROSTER-NOTA-3      PIC 9(2).
+           03 ROSTER-NOTA-4      PIC 9(2).
+           03 ROSTER-FREQUENCIA  PIC 9(3).
+
+       FD  PRINT-FILE.
+       01  PRINT-LINE            PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REGISTRO.
+           03 CHECKPOINT-CONTADOR  PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-VARIAVEIS.
+          03 WS-NOME            PIC X(30) VALUE SPACE.
+          03 WS-MATERIA         PIC X(30) VALUE SPACE.
+          03 WS-STATUS          PIC X(20) VALUE SPACE.
+          03 WS-NOTA-1          PIC 9(2) VALUE ZERO.
+          03 FILLER             PIC X(1).
+          03 WS-NOTA-2          PIC 9(2) VALUE ZERO.
+          03 FILLER             PIC X(1).
+          03 WS-NOTA-3          PIC 9(2) VALUE ZERO.
+          03 FILLER             PIC X(1).
+          03 WS-NOTA-4          PIC 9(2) VALUE ZERO.
+          03 FILLER             PIC X(1).
+          03 WS-MEDIA           PIC 9(2) VALUE ZERO.
+          03 WS-FREQUENCIA      PIC 9(3) VALUE ZERO.
+
+       01 WS-TABELA-PESOS.
+          03 WS-PESO-ENTRY OCCURS 5 TIMES INDEXED BY WS-PESO-IDX.
+             05 WS-PESO-MATERIA    PIC X(30).
+             05 WS-PESO-NOTA-1     PIC 9V99.
+             05 WS-PESO-NOTA-2     PIC 9V99.
+             05 WS-PESO-NOTA-3     PIC 9V99.
+             05 WS-PESO-NOTA-4     PIC 9V99.
+
+       77 WS-QTD-PESOS          PIC 9(2) VALUE 2.
+       77 WS-PESO-ACHADO        PIC X(1) VALUE 'N'.
+       77 WS-PESO-ACHADO-IDX    PIC 9(2) VALUE ZERO.
+
+       77 WS-CONTINUAR          PIC X(1) VALUE ZERO.
+       77 WS-ALUNOS-STATUS      PIC X(2) VALUE SPACE.
+       77 WS-ROSTER-STATUS      PIC X(2) VALUE SPACE.
+       77 WS-MODO-BATCH         PIC X(1) VALUE 'N'.
+       77 WS-OPCAO-MENU         PIC X(1) VALUE SPACE.
+       77 WS-ALUNO-ENCONTRADO   PIC X(1) VALUE 'N'.
+       77 WS-ROSTER-VALIDO      PIC X(1) VALUE 'N'.
+       77 WS-FREQUENCIA-MINIMA  PIC 9(3) VALUE 75.
+       77 WS-PRINT-STATUS       PIC X(2) VALUE SPACE.
+       77 WS-CHECKPOINT-STATUS  PIC X(2) VALUE SPACE.
+       77 WS-REGISTRO-CONTADOR  PIC 9(6) VALUE ZERO.
+       77 WS-PULAR-CONTADOR     PIC 9(6) VALUE ZERO.
+
+       01 WS-RELATORIO-CAMPOS.
+          03 WS-ESCOLA-NOME     PIC X(30) VALUE
+             'ESCOLA MUNICIPAL'.
+          03 WS-TURMA           PIC X(10) VALUE SPACE.
+          03 WS-BIMESTRE        PIC 9(1) VALUE ZERO.
+          03 WS-PAGINA-NO       PIC 9(3) VALUE 1.
+          03 WS-PAGINA-NO-ED    PIC ZZ9.
+          03 WS-ALUNOS-POR-PAGINA PIC 9(3) VALUE 10.
+          03 WS-ALUNOS-NA-PAGINA  PIC 9(3) VALUE 0.
+          03 WS-FIM-RELATORIO   PIC X(1) VALUE 'N'.
+
+       01 WS-RESUMO-TURMA.
+          03 WS-QTD-TOTAL             PIC 9(4) VALUE ZERO.
+          03 WS-QTD-APROVADO          PIC 9(4) VALUE ZERO.
+          03 WS-QTD-REPROVADO         PIC 9(4) VALUE ZERO.
+          03 WS-QTD-REPROVADO-FALTA   PIC 9(4) VALUE ZERO.
+          03 WS-TAXA-APROVACAO        PIC 9(3)V99 VALUE ZERO.
+
+       01 WS-TABELA-RESUMO-MATERIA.
+          03 WS-RESUMO-ENTRY OCCURS 20 TIMES INDEXED BY WS-RESUMO-IDX.
+             05 WS-RESUMO-MATERIA     PIC X(30).
+             05 WS-RESUMO-SOMA-MEDIA  PIC 9(6).
+             05 WS-RESUMO-QTD-ALUNOS  PIC 9(4).
+             05 WS-RESUMO-MEDIA       PIC 9(2)V99.
+
+       77 WS-QTD-MATERIAS-RESUMO  PIC 9(2) VALUE ZERO.
+       77 WS-RESUMO-ACHADO        PIC X(1) VALUE 'N'.
+       77 WS-RESUMO-ACHADO-IDX    PIC 9(2) VALUE ZERO.
+
+
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+        PERFORM ABRIR-ALUNOS-FILE THRU ABRIR-ALUNOS-FILE-END.
+        PERFORM ABRIR-ROSTER-FILE THRU ABRIR-ROSTER-FILE-END.
+        PERFORM CARREGAR-TABELA-PESOS THRU CARREGAR-TABELA-PESOS-END.
+
+        IF WS-MODO-BATCH = 'S'
+            PERFORM CARREGAR-CHECKPOINT THRU CARREGAR-CHECKPOINT-END
+            PERFORM LOOPZERA THRU LOOPZERA-END UNTIL WS-CONTINUAR = 'N'
+            PERFORM FINALIZAR-CHECKPOINT THRU FINALIZAR-CHECKPOINT-END
+        ELSE
+            PERFORM MENU-PRINCIPAL THRU MENU-PRINCIPAL-END
+                UNTIL WS-OPCAO-MENU = '5'
+        END-IF.
+
+        CLOSE ALUNOS-FILE.
+        IF WS-MODO-BATCH = 'S'
+            CLOSE ROSTER-FILE
+        END-IF.
+        STOP RUN.
+
+        LOOPZERA.
+        PERFORM FORM THRU FORM-END.
+        IF WS-CONTINUAR NOT = 'N'
+            PERFORM CALCULAR-MEDIA THRU CALCULAR-MEDIA-END
+            PERFORM VERIFICAR-NOTA THRU VERIFICAR-NOTA-END
+            PERFORM EXIBIR-DADOS THRU EXIBIR-DADOS-FIM
+            IF WS-MODO-BATCH = 'S'
+                PERFORM GRAVAR-CHECKPOINT THRU GRAVAR-CHECKPOINT-END
+            END-IF
+        END-IF.
+        LOOPZERA-END.
+
+       MENU-PRINCIPAL.
+        DISPLAY ' '
+        DISPLAY '*** MENU BOLETIM ESCOLAR ***'
+        DISPLAY '1 - CADASTRAR ALUNO'
+        DISPLAY '2 - CONSULTAR ALUNO'
+        DISPLAY '3 - EDITAR NOTAS'
+        DISPLAY '4 - GERAR RELATORIO'
+        DISPLAY '5 - SAIR'
+        DISPLAY 'ESCOLHA UMA OPCAO: '
+        ACCEPT WS-OPCAO-MENU.
+
+        EVALUATE WS-OPCAO-MENU
+            WHEN '1'
+                PERFORM CADASTRAR-ALUNO THRU CADASTRAR-ALUNO-END
+            WHEN '2'
+                PERFORM CONSULTAR-ALUNO THRU CONSULTAR-ALUNO-END
+            WHEN '3'
+                PERFORM EDITAR-ALUNO THRU EDITAR-ALUNO-END
+            WHEN '4'
+                PERFORM GER-RELATORIO-BOLETIM
+                    THRU GER-RELATORIO-BOLETIM-END
+            WHEN '5'
+                CONTINUE
+            WHEN OTHER
+                DISPLAY 'OPCAO INVALIDA.'
+        END-EVALUATE.
+       MENU-PRINCIPAL-END.
+
+       CADASTRAR-ALUNO.
+        PERFORM FORM THRU FORM-END.
+        PERFORM CALCULAR-MEDIA THRU CALCULAR-MEDIA-END.
+        PERFORM VERIFICAR-NOTA THRU VERIFICAR-NOTA-END.
+        PERFORM EXIBIR-DADOS THRU EXIBIR-DADOS-FIM.
+       CADASTRAR-ALUNO-END.
+
+       BUSCAR-ALUNO.
+        DISPLAY 'TURMA: '
+        ACCEPT WS-TURMA
+        DISPLAY 'NOME DO ALUNO: '
+        ACCEPT WS-NOME
+        DISPLAY 'MATERIA: '
+        ACCEPT WS-MATERIA
+        MOVE FUNCTION UPPER-CASE(WS-TURMA)   TO WS-TURMA
+        MOVE FUNCTION UPPER-CASE(WS-NOME)    TO WS-NOME
+        MOVE FUNCTION UPPER-CASE(WS-MATERIA) TO WS-MATERIA
+        MOVE WS-TURMA   TO ALU-TURMA
+        MOVE WS-NOME    TO ALU-NOME
+        MOVE WS-MATERIA TO ALU-MATERIA
+        READ ALUNOS-FILE
+            INVALID KEY
+                MOVE 'N' TO WS-ALUNO-ENCONTRADO
+                DISPLAY 'ALUNO NAO ENCONTRADO.'
+            NOT INVALID KEY
+                MOVE 'S' TO WS-ALUNO-ENCONTRADO
+                PERFORM ENTRAR-BIMESTRE THRU ENTRAR-BIMESTRE-END
+        END-READ.
+       BUSCAR-ALUNO-END.
+
+       CONSULTAR-ALUNO.
+        PERFORM BUSCAR-ALUNO THRU BUSCAR-ALUNO-END.
+        IF WS-ALUNO-ENCONTRADO = 'S'
+            DISPLAY '*** FICHA DO ALUNO ***'
+            DISPLAY 'TURMA: ' ALU-TURMA
+            DISPLAY 'NOME DO ALUNO: ' ALU-NOME
+            DISPLAY 'MATERIA: ' ALU-MATERIA
+            DISPLAY 'BIMESTRE: ' WS-BIMESTRE
+            DISPLAY 'NOTAS: ' ALU-NOTA-1(WS-BIMESTRE) ' '
+                ALU-NOTA-2(WS-BIMESTRE) ' ' ALU-NOTA-3(WS-BIMESTRE) ' '
+                ALU-NOTA-4(WS-BIMESTRE)
+            DISPLAY 'MEDIA: ' ALU-MEDIA(WS-BIMESTRE)
+            DISPLAY 'FREQUENCIA: ' ALU-FREQUENCIA(WS-BIMESTRE)
+            DISPLAY 'STATUS: ' ALU-STATUS(WS-BIMESTRE)
+            IF ALU-STATUS-FINAL NOT = SPACES
+                DISPLAY 'MEDIA FINAL: ' ALU-MEDIA-FINAL
+                DISPLAY 'STATUS FINAL: ' ALU-STATUS-FINAL
+            END-IF
+        END-IF.
+       CONSULTAR-ALUNO-END.
+
+       EDITAR-ALUNO.
+        PERFORM BUSCAR-ALUNO THRU BUSCAR-ALUNO-END.
+        IF WS-ALUNO-ENCONTRADO = 'S'
+            MOVE ALU-NOME    TO WS-NOME
+            MOVE ALU-MATERIA TO WS-MATERIA
+            DISPLAY 'DIGITE AS NOVAS NOTAS E FREQUENCIA.'
+            PERFORM ENTRAR-NOTAS THRU ENTRAR-NOTAS-END
+            PERFORM CALCULAR-MEDIA THRU CALCULAR-MEDIA-END
+            PERFORM VERIFICAR-NOTA THRU VERIFICAR-NOTA-END
+            PERFORM EXIBIR-DADOS THRU EXIBIR-DADOS-FIM
+        END-IF.
+       EDITAR-ALUNO-END.
+
+
+       FORM.
+       IF WS-MODO-BATCH = 'S'
+           MOVE 'N' TO WS-ROSTER-VALIDO
+           PERFORM UNTIL WS-ROSTER-VALIDO = 'S' OR WS-CONTINUAR = 'N'
+               READ ROSTER-FILE
+                   AT END
+                       MOVE 'N' TO WS-CONTINUAR
+                       MOVE 'S' TO WS-ROSTER-VALIDO
+                   NOT AT END
+                       ADD 1 TO WS-REGISTRO-CONTADOR
+                       IF ROSTER-BIMESTRE < 1 OR ROSTER-BIMESTRE > 4
+                          OR ROSTER-NOTA-1 > 10 OR ROSTER-NOTA-2 > 10
+                          OR ROSTER-NOTA-3 > 10 OR ROSTER-NOTA-4 > 10
+                          OR ROSTER-FREQUENCIA > 100
+                           DISPLAY 'REGISTRO IGNORADO - DADOS '
+                               'INVALIDOS: ' ROSTER-NOME
+                       ELSE
+                           MOVE 'S' TO WS-ROSTER-VALIDO
+                           MOVE FUNCTION UPPER-CASE(ROSTER-TURMA)
+                               TO WS-TURMA
+                           MOVE FUNCTION UPPER-CASE(ROSTER-NOME)
+                               TO WS-NOME
+                           MOVE FUNCTION UPPER-CASE(ROSTER-MATERIA)
+                               TO WS-MATERIA
+                           MOVE ROSTER-BIMESTRE TO WS-BIMESTRE
+                           MOVE ROSTER-NOTA-1   TO WS-NOTA-1
+                           MOVE ROSTER-NOTA-2   TO WS-NOTA-2
+                           MOVE ROSTER-NOTA-3   TO WS-NOTA-3
+                           MOVE ROSTER-NOTA-4   TO WS-NOTA-4
+                           MOVE ROSTER-FREQUENCIA TO WS-FREQUENCIA
+                       END-IF
+               END-READ
+           END-PERFORM
+       ELSE
+           DISPLAY 'TURMA: '
+           ACCEPT WS-TURMA
+           MOVE FUNCTION UPPER-CASE(WS-TURMA) TO WS-TURMA
+
+           DISPLAY 'DIGITE O NOME DO ALUNO: '
+           ACCEPT WS-NOME
+           MOVE FUNCTION UPPER-CASE(WS-NOME) TO WS-NOME
+
+           DISPLAY 'NOME DA MATERIA: '
+           ACCEPT WS-MATERIA
+           MOVE FUNCTION UPPER-CASE(WS-MATERIA) TO WS-MATERIA
+
+           PERFORM ENTRAR-BIMESTRE THRU ENTRAR-BIMESTRE-END
+           PERFORM ENTRAR-NOTAS THRU ENTRAR-NOTAS-END
+       END-IF.
+       FORM-END.
+
+       ENTRAR-BIMESTRE.
+       DISPLAY 'BIMESTRE (1-4): '
+       ACCEPT WS-BIMESTRE
+       PERFORM UNTIL WS-BIMESTRE >= 1 AND WS-BIMESTRE <= 4
+           DISPLAY 'BIMESTRE INVALIDO. DIGITE DE 1 A 4.'
+           DISPLAY 'BIMESTRE (1-4): '
+           ACCEPT WS-BIMESTRE
+       END-PERFORM.
+       ENTRAR-BIMESTRE-END.
+
+       ENTRAR-NOTAS.
+       DISPLAY 'PRIMEIRA NOTA: '
+       ACCEPT WS-NOTA-1
+       PERFORM UNTIL WS-NOTA-1 <= 10
+           DISPLAY 'NOTA INVALIDA. DIGITE UM VALOR DE 0 A 10.'
+           DISPLAY 'PRIMEIRA NOTA: '
+           ACCEPT WS-NOTA-1
+       END-PERFORM
+
+       DISPLAY 'SEGUNDA NOTA: '
+       ACCEPT WS-NOTA-2
+       PERFORM UNTIL WS-NOTA-2 <= 10
+           DISPLAY 'NOTA INVALIDA. DIGITE UM VALOR DE 0 A 10.'
+           DISPLAY 'SEGUNDA NOTA: '
+           ACCEPT WS-NOTA-2
+       END-PERFORM
+
+       DISPLAY 'TERCEIRA NOTA: '
+       ACCEPT WS-NOTA-3
+       PERFORM UNTIL WS-NOTA-3 <= 10
+           DISPLAY 'NOTA INVALIDA. DIGITE UM VALOR DE 0 A 10.'
+           DISPLAY 'TERCEIRA NOTA: '
+           ACCEPT WS-NOTA-3
+       END-PERFORM
+
+       DISPLAY 'QUARTA NOTA: '
+       ACCEPT WS-NOTA-4
+       PERFORM UNTIL WS-NOTA-4 <= 10
+           DISPLAY 'NOTA INVALIDA. DIGITE UM VALOR DE 0 A 10.'
+           DISPLAY 'QUARTA NOTA: '
+           ACCEPT WS-NOTA-4
+       END-PERFORM
+
+       DISPLAY 'FREQUENCIA (%): '
+       ACCEPT WS-FREQUENCIA
+       PERFORM UNTIL WS-FREQUENCIA <= 100
+           DISPLAY 'FREQUENCIA INVALIDA. DIGITE DE 0 A 100.'
+           DISPLAY 'FREQUENCIA (%): '
+           ACCEPT WS-FREQUENCIA
+       END-PERFORM.
+       ENTRAR-NOTAS-END.
+
+       CALCULAR-MEDIA.
+       MOVE 'N' TO WS-PESO-ACHADO.
+       PERFORM VARYING WS-PESO-IDX FROM 1 BY 1
+               UNTIL WS-PESO-IDX > WS-QTD-PESOS
+           IF WS-PESO-MATERIA(WS-PESO-IDX) = WS-MATERIA
+               MOVE 'S' TO WS-PESO-ACHADO
+               MOVE WS-PESO-IDX TO WS-PESO-ACHADO-IDX
+           END-IF
+       END-PERFORM.
+
+       IF WS-PESO-ACHADO = 'S'
+           COMPUTE WS-MEDIA ROUNDED =
+               (WS-NOTA-1 * WS-PESO-NOTA-1(WS-PESO-ACHADO-IDX)) +
+               (WS-NOTA-2 * WS-PESO-NOTA-2(WS-PESO-ACHADO-IDX)) +
+               (WS-NOTA-3 * WS-PESO-NOTA-3(WS-PESO-ACHADO-IDX)) +
+               (WS-NOTA-4 * WS-PESO-NOTA-4(WS-PESO-ACHADO-IDX))
+       ELSE
+           COMPUTE WS-MEDIA ROUNDED = (WS-NOTA-1 + WS-NOTA-2 +
+                               WS-NOTA-3 + WS-NOTA-4) / 4
+       END-IF.
+       CALCULAR-MEDIA-END.
+
+       CALCULAR-MEDIA-FINAL.
+       IF ALU-STATUS(1) NOT = SPACES AND ALU-STATUS(2) NOT = SPACES
+          AND ALU-STATUS(3) NOT = SPACES AND ALU-STATUS(4) NOT = SPACES
+           COMPUTE ALU-MEDIA-FINAL ROUNDED =
+               (ALU-MEDIA(1) + ALU-MEDIA(2) +
+                ALU-MEDIA(3) + ALU-MEDIA(4)) / 4
+           IF ALU-STATUS(1) = 'REPROVADO POR FALTA'
+              OR ALU-STATUS(2) = 'REPROVADO POR FALTA'
+              OR ALU-STATUS(3) = 'REPROVADO POR FALTA'
+              OR ALU-STATUS(4) = 'REPROVADO POR FALTA'
+               MOVE 'REPROVADO POR FALTA' TO ALU-STATUS-FINAL
+           ELSE
+               EVALUATE TRUE
+                   WHEN ALU-MEDIA-FINAL >= 7
+                       MOVE 'APROVADO' TO ALU-STATUS-FINAL
+                   WHEN ALU-MEDIA-FINAL >= 5
+                       MOVE 'RECUPERACAO' TO ALU-STATUS-FINAL
+                   WHEN OTHER
+                       MOVE 'REPROVADO' TO ALU-STATUS-FINAL
+               END-EVALUATE
+           END-IF
+       END-IF.
+       CALCULAR-MEDIA-FINAL-END.
+
+
+       VERIFICAR-NOTA.
+       IF WS-FREQUENCIA < WS-FREQUENCIA-MINIMA THEN
+           MOVE 'REPROVADO POR FALTA' TO WS-STATUS
+       ELSE
+           IF WS-MEDIA >= 7 THEN
+               MOVE 'APROVADO' TO WS-STATUS
+           ELSE
+               MOVE 'REPROVADO' TO WS-STATUS
+           END-IF
+       END-IF.
+
+        VERIFICAR-NOTA-END.
+
+        EXIBIR-DADOS.
+         DISPLAY '*** RESULTADO DO PROCESSAMENTO ***'
+'
+         DISPLAY 'NOME DO ALUNO: ' WS-NOME.
+         DISPLAY 'MATERIA: ' WS-MATERIA.
+         DISPLAY 'BIMESTRE: ' WS-BIMESTRE.
+         DISPLAY 'MEDIA: ' WS-MEDIA.
+         DISPLAY 'FREQUENCIA: ' WS-FREQUENCIA.
+         DISPLAY 'STATUS: ' WS-STATUS.
+         DISPLAY '*******************************************'.
+        EXIBIR-DADOS-FIM.
+         MOVE WS-TURMA      TO ALU-TURMA
+         MOVE WS-NOME       TO ALU-NOME
+         MOVE WS-MATERIA    TO ALU-MATERIA
+         READ ALUNOS-FILE
+             INVALID KEY
+                 PERFORM VARYING ALU-BIM-IDX FROM 1 BY 1
+                         UNTIL ALU-BIM-IDX > 4
+                     MOVE ZERO   TO ALU-NOTA-1(ALU-BIM-IDX)
+                     MOVE ZERO   TO ALU-NOTA-2(ALU-BIM-IDX)
+                     MOVE ZERO   TO ALU-NOTA-3(ALU-BIM-IDX)
+                     MOVE ZERO   TO ALU-NOTA-4(ALU-BIM-IDX)
+                     MOVE ZERO   TO ALU-MEDIA(ALU-BIM-IDX)
+                     MOVE SPACES TO ALU-STATUS(ALU-BIM-IDX)
+                     MOVE ZERO   TO ALU-FREQUENCIA(ALU-BIM-IDX)
+                 END-PERFORM
+                 MOVE ZERO   TO ALU-MEDIA-FINAL
+                 MOVE SPACES TO ALU-STATUS-FINAL
+         END-READ
+
+         MOVE WS-NOTA-1     TO ALU-NOTA-1(WS-BIMESTRE)
+         MOVE WS-NOTA-2     TO ALU-NOTA-2(WS-BIMESTRE)
+         MOVE WS-NOTA-3     TO ALU-NOTA-3(WS-BIMESTRE)
+         MOVE WS-NOTA-4     TO ALU-NOTA-4(WS-BIMESTRE)
+         MOVE WS-MEDIA      TO ALU-MEDIA(WS-BIMESTRE)
+         MOVE WS-STATUS     TO ALU-STATUS(WS-BIMESTRE)
+         MOVE WS-FREQUENCIA TO ALU-FREQUENCIA(WS-BIMESTRE)
+
+         PERFORM CALCULAR-MEDIA-FINAL THRU CALCULAR-MEDIA-FINAL-END
+
+         WRITE ALU-REGISTRO
+             INVALID KEY
+                 REWRITE ALU-REGISTRO
+                     INVALID KEY
+                         DISPLAY 'ERRO AO GRAVAR ALUNO: '
+                             WS-ALUNOS-STATUS
+         END-WRITE.
+
+       ABRIR-ALUNOS-FILE.
+        OPEN I-O ALUNOS-FILE.
+        IF WS-ALUNOS-STATUS NOT = '00'
+            OPEN OUTPUT ALUNOS-FILE
+            CLOSE ALUNOS-FILE
+            OPEN I-O ALUNOS-FILE
+        END-IF.
+       ABRIR-ALUNOS-FILE-END.
+
+       ABRIR-ROSTER-FILE.
+        OPEN INPUT ROSTER-FILE.
+        IF WS-ROSTER-STATUS = '00'
+            MOVE 'S' TO WS-MODO-BATCH
+        ELSE
+            MOVE 'N' TO WS-MODO-BATCH
+        END-IF.
+       ABRIR-ROSTER-FILE-END.
+
+       CARREGAR-CHECKPOINT.
+        OPEN INPUT CHECKPOINT-FILE
+        IF WS-CHECKPOINT-STATUS = '00'
+            READ CHECKPOINT-FILE
+                AT END
+                    MOVE ZERO TO WS-REGISTRO-CONTADOR
+                NOT AT END
+                    MOVE CHECKPOINT-CONTADOR TO WS-REGISTRO-CONTADOR
+            END-READ
+            CLOSE CHECKPOINT-FILE
+        ELSE
+            MOVE ZERO TO WS-REGISTRO-CONTADOR
+        END-IF
+        IF WS-REGISTRO-CONTADOR > 0
+            DISPLAY 'RETOMANDO LOTE A PARTIR DO REGISTRO '
+                WS-REGISTRO-CONTADOR
+            PERFORM VARYING WS-PULAR-CONTADOR FROM 1 BY 1
+                    UNTIL WS-PULAR-CONTADOR > WS-REGISTRO-CONTADOR
+                READ ROSTER-FILE
+                    AT END
+                        MOVE 'N' TO WS-CONTINUAR
+                END-READ
+            END-PERFORM
+        END-IF.
+       CARREGAR-CHECKPOINT-END.
+
+       GRAVAR-CHECKPOINT.
+        MOVE WS-REGISTRO-CONTADOR TO CHECKPOINT-CONTADOR
+        OPEN OUTPUT CHECKPOINT-FILE
+        IF WS-CHECKPOINT-STATUS NOT = '00'
+            DISPLAY 'ERRO AO GRAVAR CHECKPOINT: ' WS-CHECKPOINT-STATUS
+        ELSE
+            WRITE CHECKPOINT-REGISTRO
+            CLOSE CHECKPOINT-FILE
+        END-IF.
+       GRAVAR-CHECKPOINT-END.
+
+       FINALIZAR-CHECKPOINT.
+        OPEN OUTPUT CHECKPOINT-FILE
+        IF WS-CHECKPOINT-STATUS NOT = '00'
+            DISPLAY 'ERRO AO FINALIZAR CHECKPOINT: '
+                WS-CHECKPOINT-STATUS
+        ELSE
+            CLOSE CHECKPOINT-FILE
+        END-IF.
+       FINALIZAR-CHECKPOINT-END.
+
+       CARREGAR-TABELA-PESOS.
+        MOVE 'EDUCACAO FISICA'             TO WS-PESO-MATERIA(1)
+        MOVE 0.10                          TO WS-PESO-NOTA-1(1)
+        MOVE 0.10                          TO WS-PESO-NOTA-2(1)
+        MOVE 0.30                          TO WS-PESO-NOTA-3(1)
+        MOVE 0.50                          TO WS-PESO-NOTA-4(1)
+
+        MOVE 'TRABALHOS EM GRUPO'          TO WS-PESO-MATERIA(2)
+        MOVE 0.10                          TO WS-PESO-NOTA-1(2)
+        MOVE 0.10                          TO WS-PESO-NOTA-2(2)
+        MOVE 0.30                          TO WS-PESO-NOTA-3(2)
+        MOVE 0.50                          TO WS-PESO-NOTA-4(2).
+       CARREGAR-TABELA-PESOS-END.
+
+       GER-RELATORIO-BOLETIM.
+        DISPLAY 'TURMA PARA O RELATORIO: '
+        ACCEPT WS-TURMA
+        MOVE FUNCTION UPPER-CASE(WS-TURMA) TO WS-TURMA
+        PERFORM ENTRAR-BIMESTRE THRU ENTRAR-BIMESTRE-END
+        DISPLAY 'ALUNOS POR PAGINA: '
+        ACCEPT WS-ALUNOS-POR-PAGINA
+
+        MOVE 1 TO WS-PAGINA-NO
+        MOVE 0 TO WS-ALUNOS-NA-PAGINA
+        MOVE 'N' TO WS-FIM-RELATORIO
+        MOVE ZERO TO WS-QTD-TOTAL
+        MOVE ZERO TO WS-QTD-APROVADO
+        MOVE ZERO TO WS-QTD-REPROVADO
+        MOVE ZERO TO WS-QTD-REPROVADO-FALTA
+        MOVE ZERO TO WS-TAXA-APROVACAO
+        MOVE ZERO TO WS-QTD-MATERIAS-RESUMO
+
+        OPEN OUTPUT PRINT-FILE.
+
+        IF WS-PRINT-STATUS NOT = '00'
+            DISPLAY 'ERRO AO ABRIR BOLETIM.PRT: ' WS-PRINT-STATUS
+        ELSE
+            MOVE WS-TURMA   TO ALU-TURMA
+            MOVE LOW-VALUES TO ALU-NOME
+            MOVE LOW-VALUES TO ALU-MATERIA
+            START ALUNOS-FILE KEY IS NOT LESS THAN ALU-CHAVE
+                INVALID KEY
+                    MOVE 'S' TO WS-FIM-RELATORIO
+            END-START
+
+            IF WS-FIM-RELATORIO NOT = 'S'
+                PERFORM REL-CABECALHO THRU REL-CABECALHO-END
+                PERFORM UNTIL WS-FIM-RELATORIO = 'S'
+                    READ ALUNOS-FILE NEXT RECORD
+                        AT END
+                            MOVE 'S' TO WS-FIM-RELATORIO
+                        NOT AT END
+                            IF ALU-TURMA NOT = WS-TURMA
+                                MOVE 'S' TO WS-FIM-RELATORIO
+                            ELSE
+                                IF ALU-STATUS(WS-BIMESTRE) = SPACES
+                                    CONTINUE
+                                ELSE
+                                    IF WS-ALUNOS-NA-PAGINA >=
+                                       WS-ALUNOS-POR-PAGINA
+                                        ADD 1 TO WS-PAGINA-NO
+                                        MOVE 0 TO WS-ALUNOS-NA-PAGINA
+                                        PERFORM REL-CABECALHO
+                                            THRU REL-CABECALHO-END
+                                    END-IF
+                                    PERFORM REL-DETALHE
+                                        THRU REL-DETALHE-END
+                                    PERFORM ACUMULAR-RESUMO
+                                        THRU ACUMULAR-RESUMO-END
+                                    ADD 1 TO WS-ALUNOS-NA-PAGINA
+                                END-IF
+                            END-IF
+                    END-READ
+                END-PERFORM
+                PERFORM GER-RESUMO-TURMA THRU GER-RESUMO-TURMA-END
+            ELSE
+                DISPLAY 'NENHUM ALUNO CADASTRADO PARA O RELATORIO.'
+            END-IF
+
+            CLOSE PRINT-FILE
+        END-IF.
+       GER-RELATORIO-BOLETIM-END.
+
+       REL-CABECALHO.
+        MOVE WS-PAGINA-NO TO WS-PAGINA-NO-ED
+        MOVE SPACES TO PRINT-LINE
+        WRITE PRINT-LINE
+        MOVE SPACES TO PRINT-LINE
+        STRING 'ESCOLA: ' WS-ESCOLA-NOME '  TURMA: ' WS-TURMA
+            DELIMITED BY SIZE INTO PRINT-LINE
+        WRITE PRINT-LINE
+        MOVE SPACES TO PRINT-LINE
+        STRING 'BOLETIM ESCOLAR - ' WS-BIMESTRE 'O BIMESTRE'
+            '   PAGINA ' WS-PAGINA-NO-ED
+            DELIMITED BY SIZE INTO PRINT-LINE
+        WRITE PRINT-LINE
+        MOVE '----------------------------------------' TO PRINT-LINE
+        WRITE PRINT-LINE.
+       REL-CABECALHO-END.
+
+       REL-DETALHE.
+        MOVE SPACES TO PRINT-LINE
+        STRING 'ALUNO: ' ALU-NOME '  MATERIA: ' ALU-MATERIA
+            DELIMITED BY SIZE INTO PRINT-LINE
+        WRITE PRINT-LINE
+        MOVE SPACES TO PRINT-LINE
+        STRING 'NOTAS: ' ALU-NOTA-1(WS-BIMESTRE) ' '
+            ALU-NOTA-2(WS-BIMESTRE) ' ' ALU-NOTA-3(WS-BIMESTRE) ' '
+            ALU-NOTA-4(WS-BIMESTRE) '   MEDIA: ' ALU-MEDIA(WS-BIMESTRE)
+            DELIMITED BY SIZE INTO PRINT-LINE
+        WRITE PRINT-LINE
+        MOVE SPACES TO PRINT-LINE
+        STRING 'FREQUENCIA: ' ALU-FREQUENCIA(WS-BIMESTRE) '%   STATUS: '
+            ALU-STATUS(WS-BIMESTRE) DELIMITED BY SIZE INTO PRINT-LINE
+        WRITE PRINT-LINE
+        MOVE SPACES TO PRINT-LINE
+        WRITE PRINT-LINE.
+       REL-DETALHE-END.
+
+       ACUMULAR-RESUMO.
+        ADD 1 TO WS-QTD-TOTAL
+        EVALUATE ALU-STATUS(WS-BIMESTRE)
+            WHEN 'APROVADO'
+                ADD 1 TO WS-QTD-APROVADO
+            WHEN 'REPROVADO POR FALTA'
+                ADD 1 TO WS-QTD-REPROVADO-FALTA
+            WHEN OTHER
+                ADD 1 TO WS-QTD-REPROVADO
+        END-EVALUATE.
+
+        MOVE 'N' TO WS-RESUMO-ACHADO
+        PERFORM VARYING WS-RESUMO-IDX FROM 1 BY 1
+                UNTIL WS-RESUMO-IDX > WS-QTD-MATERIAS-RESUMO
+            IF WS-RESUMO-MATERIA(WS-RESUMO-IDX) = ALU-MATERIA
+                MOVE 'S' TO WS-RESUMO-ACHADO
+                MOVE WS-RESUMO-IDX TO WS-RESUMO-ACHADO-IDX
+            END-IF
+        END-PERFORM.
+
+        IF WS-RESUMO-ACHADO = 'N'
+           AND WS-QTD-MATERIAS-RESUMO < 20
+            ADD 1 TO WS-QTD-MATERIAS-RESUMO
+            MOVE WS-QTD-MATERIAS-RESUMO TO WS-RESUMO-ACHADO-IDX
+            MOVE ALU-MATERIA TO WS-RESUMO-MATERIA(WS-RESUMO-ACHADO-IDX)
+            MOVE ZERO TO WS-RESUMO-SOMA-MEDIA(WS-RESUMO-ACHADO-IDX)
+            MOVE ZERO TO WS-RESUMO-QTD-ALUNOS(WS-RESUMO-ACHADO-IDX)
+            MOVE 'S' TO WS-RESUMO-ACHADO
+        END-IF.
+
+        IF WS-RESUMO-ACHADO = 'S'
+            ADD ALU-MEDIA(WS-BIMESTRE)
+                TO WS-RESUMO-SOMA-MEDIA(WS-RESUMO-ACHADO-IDX)
+            ADD 1 TO WS-RESUMO-QTD-ALUNOS(WS-RESUMO-ACHADO-IDX)
+        END-IF.
+       ACUMULAR-RESUMO-END.
+
+       GER-RESUMO-TURMA.
+        IF WS-QTD-TOTAL > 0
+            COMPUTE WS-TAXA-APROVACAO ROUNDED =
+                (WS-QTD-APROVADO / WS-QTD-TOTAL) * 100
+        END-IF.
+
+        MOVE SPACES TO PRINT-LINE
+        WRITE PRINT-LINE
+        MOVE '----------------------------------------' TO PRINT-LINE
+        WRITE PRINT-LINE
+        MOVE SPACES TO PRINT-LINE
+        STRING 'RESUMO DA TURMA: ' WS-TURMA
+            DELIMITED BY SIZE INTO PRINT-LINE
+        WRITE PRINT-LINE
+        MOVE SPACES TO PRINT-LINE
+        STRING 'TOTAL DE ALUNOS: ' WS-QTD-TOTAL
+            DELIMITED BY SIZE INTO PRINT-LINE
+        WRITE PRINT-LINE
+        MOVE SPACES TO PRINT-LINE
+        STRING 'APROVADOS: ' WS-QTD-APROVADO
+            '   REPROVADOS: ' WS-QTD-REPROVADO
+            '   REPROVADOS POR FALTA: ' WS-QTD-REPROVADO-FALTA
+            DELIMITED BY SIZE INTO PRINT-LINE
+        WRITE PRINT-LINE
+        MOVE SPACES TO PRINT-LINE
+        STRING 'TAXA DE APROVACAO: ' WS-TAXA-APROVACAO '%'
+            DELIMITED BY SIZE INTO PRINT-LINE
+        WRITE PRINT-LINE
+        MOVE SPACES TO PRINT-LINE
+        WRITE PRINT-LINE
+        MOVE 'MEDIA DA TURMA POR MATERIA:' TO PRINT-LINE
+        WRITE PRINT-LINE.
+
+        PERFORM VARYING WS-RESUMO-IDX FROM 1 BY 1
+                UNTIL WS-RESUMO-IDX > WS-QTD-MATERIAS-RESUMO
+            IF WS-RESUMO-QTD-ALUNOS(WS-RESUMO-IDX) > 0
+                COMPUTE WS-RESUMO-MEDIA(WS-RESUMO-IDX) ROUNDED =
+                    WS-RESUMO-SOMA-MEDIA(WS-RESUMO-IDX) /
+                    WS-RESUMO-QTD-ALUNOS(WS-RESUMO-IDX)
+            END-IF
+            MOVE SPACES TO PRINT-LINE
+            STRING '  ' WS-RESUMO-MATERIA(WS-RESUMO-IDX)
+                ' - MEDIA: ' WS-RESUMO-MEDIA(WS-RESUMO-IDX)
+                DELIMITED BY SIZE INTO PRINT-LINE
+            WRITE PRINT-LINE
+        END-PERFORM.
+       GER-RESUMO-TURMA-END.
+
+       END PROGRAM projeto.
